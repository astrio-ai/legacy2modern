@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           PRINT-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OUTPUT-KEY.
+           SELECT PRINT-FILE ASSIGN TO 'RPTLIST.TXT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTPUT-FILE.
+           COPY TRANXREC.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE                  PIC X(89).
+
+       WORKING-STORAGE SECTION.
+       01  OUTPUT-EOF-FLAG             PIC X VALUE 'N'.
+       01  LINES-ON-PAGE               PIC 9(02) VALUE 0.
+       01  LINES-PER-PAGE              PIC 9(02) VALUE 20.
+       01  PAGE-NUMBER                 PIC 9(04) VALUE 0.
+       01  TOTAL-RECORD-COUNT          PIC 9(07) VALUE 0.
+
+       01  HEADING-LINE-1.
+           05  FILLER                  PIC X(30)
+                   VALUE 'FILE-IO-TEST OUTPUT LISTING'.
+           05  FILLER                  PIC X(06) VALUE 'PAGE '.
+           05  H-PAGE-NUMBER           PIC ZZZ9.
+           05  FILLER                  PIC X(49) VALUE SPACES.
+
+       01  HEADING-LINE-2              PIC X(89) VALUE ALL '-'.
+
+       01  DETAIL-LINE.
+           05  D-KEY                   PIC ZZZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  D-DATA                  PIC X(80).
+
+       01  FINAL-LINE.
+           05  FILLER                  PIC X(15) VALUE 'TOTAL RECORDS:'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  F-TOTAL                 PIC ZZZZZZ9.
+           05  FILLER                  PIC X(66) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN INPUT OUTPUT-FILE
+           OPEN OUTPUT PRINT-FILE
+
+           PERFORM UNTIL OUTPUT-EOF-FLAG = 'Y'
+               READ OUTPUT-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO OUTPUT-EOF-FLAG
+               END-READ
+
+               IF OUTPUT-EOF-FLAG NOT = 'Y'
+                   PERFORM 200-PRINT-DETAIL-LINE
+                   ADD 1 TO TOTAL-RECORD-COUNT
+               END-IF
+           END-PERFORM
+
+           IF TOTAL-RECORD-COUNT > 0
+               PERFORM 275-VERIFY-LAST-RECORD-BY-KEY
+           END-IF
+
+           PERFORM 300-PRINT-FINAL-PAGE
+
+           CLOSE OUTPUT-FILE
+           CLOSE PRINT-FILE
+
+           MOVE 0 TO RETURN-CODE
+
+           GOBACK.
+
+       200-PRINT-DETAIL-LINE.
+           IF LINES-ON-PAGE = 0 OR LINES-ON-PAGE >= LINES-PER-PAGE
+               PERFORM 250-PRINT-PAGE-HEADER
+           END-IF
+
+           MOVE OUTPUT-KEY TO D-KEY
+           MOVE OUTPUT-DATA TO D-DATA
+           WRITE PRINT-LINE FROM DETAIL-LINE
+           ADD 1 TO LINES-ON-PAGE.
+
+       250-PRINT-PAGE-HEADER.
+           ADD 1 TO PAGE-NUMBER
+           MOVE PAGE-NUMBER TO H-PAGE-NUMBER
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+           MOVE 0 TO LINES-ON-PAGE.
+
+       300-PRINT-FINAL-PAGE.
+           PERFORM 250-PRINT-PAGE-HEADER
+           MOVE TOTAL-RECORD-COUNT TO F-TOTAL
+           WRITE PRINT-LINE FROM FINAL-LINE.
+
+       275-VERIFY-LAST-RECORD-BY-KEY.
+           MOVE TOTAL-RECORD-COUNT TO OUTPUT-KEY
+           READ OUTPUT-FILE KEY IS OUTPUT-KEY
+               INVALID KEY
+                   DISPLAY 'WARNING - LAST RECORD NOT FOUND BY KEY '
+                       OUTPUT-KEY
+               NOT INVALID KEY
+                   DISPLAY 'LAST RECORD VERIFIED BY KEY ' OUTPUT-KEY
+           END-READ.
