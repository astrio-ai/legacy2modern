@@ -0,0 +1,10 @@
+      *****************************************************************
+      * EXTRACTREC - SHARED RECORD LAYOUT FOR THE IF-TEST TRANSACTION
+      * EXTRACT FILE (TRANXTR.TXT).  IF-TEST WRITES THIS LAYOUT FOR
+      * EACH CLASSIFIED RECORD; ANY DOWNSTREAM PROGRAM THAT CONSUMES
+      * THE EXTRACT (PERFORM-TEST) COPIES THIS SAME LAYOUT SO THE
+      * RECORD DEFINITION STAYS IN ONE PLACE.
+      *****************************************************************
+       01  EXTRACT-RECORD.
+           05  EXT-KEY                 PIC 9(07).
+           05  EXT-RESULT-CODE         PIC X(10).
