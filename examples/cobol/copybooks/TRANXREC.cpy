@@ -0,0 +1,11 @@
+      *****************************************************************
+      * TRANXREC - SHARED RECORD LAYOUT FOR THE KEYED FILE-IO-TEST
+      * OUTPUT FILE (OUTPUT.DAT).  FILE-IO-TEST WRITES THIS LAYOUT;
+      * ANY DOWNSTREAM PROGRAM THAT READS OUTPUT.DAT BY KEY OR IN
+      * SEQUENCE (IF-TEST, PRINT-REPORT) COPIES THIS SAME LAYOUT SO
+      * THE RECORD DEFINITION STAYS IN ONE PLACE.
+      *****************************************************************
+       01  OUTPUT-RECORD.
+           05  OUTPUT-KEY              PIC 9(07).
+           05  OUTPUT-DATA             PIC X(80).
+           05  OUTPUT-CHOICE-CODE      PIC 9(01).
