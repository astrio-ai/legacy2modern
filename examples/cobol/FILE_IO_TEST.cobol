@@ -5,43 +5,348 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'INPUT.TXT'.
-           SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.TXT'.
+           SELECT INPUT-FILE ASSIGN TO 'INPUT.TXT'
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OUTPUT-KEY
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'REJECT.TXT'.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT.DAT'
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'RUNRPT.TXT'.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.TXT'.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO 'CTLTOTAL.TXT'
+               FILE STATUS IS CONTROL-TOTAL-STATUS.
+           SELECT VALID-CODES-FILE ASSIGN TO 'VALIDCD.TXT'
+               FILE STATUS IS VALID-CODES-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD.
            05  INPUT-DATA              PIC X(80).
+       01  INPUT-RECORD-FIELDS REDEFINES INPUT-RECORD.
+           05  INPUT-REF-CODE          PIC X(03).
+           05  INPUT-CHOICE-CODE       PIC 9(01).
+           05  FILLER                  PIC X(76).
 
        FD  OUTPUT-FILE.
-       01  OUTPUT-RECORD.
-           05  OUTPUT-DATA             PIC X(80).
+           COPY TRANXREC.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJECT-DATA             PIC X(80).
+           05  REJECT-REASON-CODE      PIC X(04).
+           05  REJECT-REASON-TEXT      PIC X(30).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-READ-COUNT   PIC 9(7).
+           05  CHECKPOINT-LINE-COUNT   PIC 9(7).
+           05  CHECKPOINT-REJECT-COUNT PIC 9(7).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD.
+           05  RPT-RUN-DATE            PIC 9(08).
+           05  RPT-INPUT-FILE-NAME     PIC X(20).
+           05  RPT-RECORDS-READ        PIC 9(07).
+           05  RPT-RECORDS-WRITTEN     PIC 9(07).
+           05  RPT-RECORDS-REJECTED    PIC 9(07).
+           05  RPT-START-TIME          PIC 9(08).
+           05  RPT-END-TIME            PIC 9(08).
+           05  RPT-RECON-STATUS        PIC X(08).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP         PIC 9(08).
+           05  AUDIT-RECORD-NUM        PIC 9(07).
+           05  AUDIT-BEFORE-SNIPPET    PIC X(20).
+           05  AUDIT-AFTER-SNIPPET     PIC X(20).
+
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-EXPECTED-COUNT      PIC 9(07).
+
+       FD  VALID-CODES-FILE.
+       01  VALID-CODE-RECORD.
+           05  VALID-CODE              PIC X(03).
 
        WORKING-STORAGE SECTION.
+       01  VALID-CODES-STATUS          PIC X(02) VALUE '00'.
+       01  VALID-CODES-EOF-FLAG        PIC X VALUE 'N'.
+       01  VALID-CODE-COUNT            PIC 9(03) VALUE 0.
+       01  VALID-CODE-TABLE-INDEX      PIC 9(03) VALUE 0.
+       01  CODE-FOUND-SWITCH           PIC X VALUE 'N'.
+           88  CODE-FOUND                  VALUE 'Y'.
+       01  VALID-CODE-TABLE.
+           05  VALID-CODE-ENTRY        PIC X(03) OCCURS 50 TIMES.
+       01  CONTROL-TOTAL-STATUS        PIC X(02) VALUE '00'.
+       01  EXPECTED-COUNT              PIC 9(07) VALUE 0.
+       01  RECONCILE-SWITCH            PIC X VALUE 'N'.
+           88  RECONCILE-MISMATCH          VALUE 'X'.
+           88  RECONCILE-MATCHED           VALUE 'M'.
+           88  RECONCILE-NOT-PERFORMED     VALUE 'N'.
+       01  READ-COUNT                  PIC 9(7) VALUE 0.
+       01  RUN-START-TIME               PIC 9(08) VALUE 0.
        01  EOF-FLAG                    PIC X VALUE 'N'.
-       01  LINE-COUNT                  PIC 9(3) VALUE 0.
+       01  CHECKPOINT-EOF-FLAG         PIC X VALUE 'N'.
+       01  LINE-COUNT                  PIC 9(7) VALUE 0.
+       01  REJECT-COUNT                PIC 9(7) VALUE 0.
+       01  CHECKPOINT-STATUS           PIC X(02) VALUE '00'.
+       01  CHECKPOINT-INTERVAL         PIC 9(7) VALUE 1000.
+       01  CHECKPOINT-TALLY            PIC 9(7) VALUE 0.
+       01  RESTART-COUNT               PIC 9(7) VALUE 0.
+       01  RESTART-LINE-COUNT          PIC 9(7) VALUE 0.
+       01  RESTART-REJECT-COUNT        PIC 9(7) VALUE 0.
+       01  SKIP-INDEX                  PIC 9(7) VALUE 0.
+       01  INPUT-FILE-STATUS           PIC X(02) VALUE '00'.
+       01  OUTPUT-FILE-STATUS          PIC X(02) VALUE '00'.
+       01  ABEND-FILE-STATUS           PIC X(02) VALUE SPACES.
+       01  ABEND-FILE-NAME             PIC X(12) VALUE SPACES.
 
        PROCEDURE DIVISION.
        100-MAIN.
+           ACCEPT RUN-START-TIME FROM TIME
+
+           PERFORM 050-CHECK-RESTART
+           PERFORM 080-LOAD-VALID-CODES
+
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
-           
+           IF INPUT-FILE-STATUS NOT = '00'
+               MOVE INPUT-FILE-STATUS TO ABEND-FILE-STATUS
+               MOVE 'INPUT-FILE' TO ABEND-FILE-NAME
+               PERFORM 9900-ABEND-ROUTINE
+           END-IF
+
+           IF RESTART-COUNT > 0
+               OPEN I-O OUTPUT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND AUDIT-FILE
+               DISPLAY 'RESTARTING AFTER CHECKPOINT AT ' RESTART-COUNT
+               PERFORM 060-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF OUTPUT-FILE-STATUS NOT = '00'
+               MOVE OUTPUT-FILE-STATUS TO ABEND-FILE-STATUS
+               MOVE 'OUTPUT-FILE' TO ABEND-FILE-NAME
+               PERFORM 9900-ABEND-ROUTINE
+           END-IF
+
            PERFORM UNTIL EOF-FLAG = 'Y'
                READ INPUT-FILE
                    AT END MOVE 'Y' TO EOF-FLAG
                END-READ
-               
+
+               IF EOF-FLAG NOT = 'Y' AND INPUT-FILE-STATUS NOT = '00'
+                   MOVE INPUT-FILE-STATUS TO ABEND-FILE-STATUS
+                   MOVE 'INPUT-FILE' TO ABEND-FILE-NAME
+                   PERFORM 9900-ABEND-ROUTINE
+               END-IF
+
                IF EOF-FLAG NOT = 'Y'
+                   ADD 1 TO READ-COUNT
+                   PERFORM 200-EDIT-AND-WRITE
+                   PERFORM 400-CHECKPOINT-IF-DUE
+               END-IF
+           END-PERFORM
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-FILE
+
+           PERFORM 800-CLEAR-CHECKPOINT
+
+           PERFORM 700-RECONCILE-CONTROL-TOTAL
+           PERFORM 500-WRITE-RUN-REPORT
+
+           IF RECONCILE-MISMATCH
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       500-WRITE-RUN-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 'INPUT.TXT'      TO RPT-INPUT-FILE-NAME
+           MOVE READ-COUNT       TO RPT-RECORDS-READ
+           MOVE LINE-COUNT       TO RPT-RECORDS-WRITTEN
+           MOVE REJECT-COUNT     TO RPT-RECORDS-REJECTED
+           MOVE RUN-START-TIME   TO RPT-START-TIME
+           ACCEPT RPT-END-TIME FROM TIME
+           EVALUATE TRUE
+               WHEN RECONCILE-MISMATCH
+                   MOVE 'MISMATCH' TO RPT-RECON-STATUS
+               WHEN RECONCILE-MATCHED
+                   MOVE 'MATCHED ' TO RPT-RECON-STATUS
+               WHEN OTHER
+                   MOVE 'NOTCHKD ' TO RPT-RECON-STATUS
+           END-EVALUATE
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+
+       700-RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF CONTROL-TOTAL-STATUS = '00'
+               READ CONTROL-TOTAL-FILE
+                   NOT AT END
+                       MOVE CTL-EXPECTED-COUNT TO EXPECTED-COUNT
+                       IF EXPECTED-COUNT NOT = LINE-COUNT
+                           MOVE 'X' TO RECONCILE-SWITCH
+                           DISPLAY 'CONTROL TOTAL MISMATCH - EXPECTED '
+                               EXPECTED-COUNT ' GOT ' LINE-COUNT
+                       ELSE
+                           MOVE 'M' TO RECONCILE-SWITCH
+                       END-IF
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+       050-CHECK-RESTART.
+           MOVE 0 TO RESTART-COUNT
+           MOVE 0 TO RESTART-LINE-COUNT
+           MOVE 0 TO RESTART-REJECT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = '00'
+               PERFORM UNTIL CHECKPOINT-EOF-FLAG = 'Y'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO CHECKPOINT-EOF-FLAG
+                       NOT AT END
+                           MOVE CHECKPOINT-READ-COUNT
+                               TO RESTART-COUNT
+                           MOVE CHECKPOINT-LINE-COUNT
+                               TO RESTART-LINE-COUNT
+                           MOVE CHECKPOINT-REJECT-COUNT
+                               TO RESTART-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       060-SKIP-PROCESSED-RECORDS.
+           PERFORM VARYING SKIP-INDEX FROM 1 BY 1
+                   UNTIL SKIP-INDEX > RESTART-COUNT OR EOF-FLAG = 'Y'
+               READ INPUT-FILE
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-READ
+               IF INPUT-FILE-STATUS NOT = '00'
+                       AND INPUT-FILE-STATUS NOT = '10'
+                   MOVE INPUT-FILE-STATUS TO ABEND-FILE-STATUS
+                   MOVE 'INPUT-FILE' TO ABEND-FILE-NAME
+                   PERFORM 9900-ABEND-ROUTINE
+               END-IF
+           END-PERFORM
+           MOVE RESTART-COUNT        TO READ-COUNT
+           MOVE RESTART-LINE-COUNT   TO LINE-COUNT
+           MOVE RESTART-REJECT-COUNT TO REJECT-COUNT.
+
+       080-LOAD-VALID-CODES.
+           MOVE 0 TO VALID-CODE-COUNT
+           OPEN INPUT VALID-CODES-FILE
+           IF VALID-CODES-STATUS = '00'
+               PERFORM UNTIL VALID-CODES-EOF-FLAG = 'Y'
+                   READ VALID-CODES-FILE
+                       AT END
+                           MOVE 'Y' TO VALID-CODES-EOF-FLAG
+                       NOT AT END
+                           IF VALID-CODE-COUNT < 50
+                               ADD 1 TO VALID-CODE-COUNT
+                               MOVE VALID-CODE
+                                   TO VALID-CODE-ENTRY(VALID-CODE-COUNT)
+                           ELSE
+                               DISPLAY 'WARNING - VALIDCD.TXT HAS MORE '
+                                   'THAN 50 CODES, IGNORING THE REST'
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE VALID-CODES-FILE
+           END-IF.
+
+       400-CHECKPOINT-IF-DUE.
+           ADD 1 TO CHECKPOINT-TALLY
+           IF CHECKPOINT-TALLY >= CHECKPOINT-INTERVAL
+               MOVE READ-COUNT   TO CHECKPOINT-READ-COUNT
+               MOVE LINE-COUNT   TO CHECKPOINT-LINE-COUNT
+               MOVE REJECT-COUNT TO CHECKPOINT-REJECT-COUNT
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO CHECKPOINT-TALLY
+           END-IF.
+
+       200-EDIT-AND-WRITE.
+           IF INPUT-DATA = SPACES
+               MOVE INPUT-DATA TO REJECT-DATA
+               MOVE 'E001' TO REJECT-REASON-CODE
+               MOVE 'BLANK INPUT RECORD' TO REJECT-REASON-TEXT
+               WRITE REJECT-RECORD
+               ADD 1 TO REJECT-COUNT
+           ELSE
+               PERFORM 250-VALIDATE-REF-CODE
+               IF NOT CODE-FOUND
+                   MOVE INPUT-DATA TO REJECT-DATA
+                   MOVE 'E002' TO REJECT-REASON-CODE
+                   MOVE 'INVALID REFERENCE CODE' TO REJECT-REASON-TEXT
+                   WRITE REJECT-RECORD
+                   ADD 1 TO REJECT-COUNT
+               ELSE
+                   ADD 1 TO LINE-COUNT
+                   MOVE LINE-COUNT TO OUTPUT-KEY
                    MOVE INPUT-DATA TO OUTPUT-DATA
+                   MOVE INPUT-CHOICE-CODE TO OUTPUT-CHOICE-CODE
                    WRITE OUTPUT-RECORD
-                   ADD 1 TO LINE-COUNT
+                   IF OUTPUT-FILE-STATUS NOT = '00'
+                       MOVE OUTPUT-FILE-STATUS TO ABEND-FILE-STATUS
+                       MOVE 'OUTPUT-FILE' TO ABEND-FILE-NAME
+                       PERFORM 9900-ABEND-ROUTINE
+                   END-IF
+                   PERFORM 300-WRITE-AUDIT-RECORD
                END-IF
-           END-PERFORM
-           
+           END-IF.
+
+       250-VALIDATE-REF-CODE.
+           IF VALID-CODE-COUNT = 0
+               MOVE 'Y' TO CODE-FOUND-SWITCH
+           ELSE
+               MOVE 'N' TO CODE-FOUND-SWITCH
+               PERFORM VARYING VALID-CODE-TABLE-INDEX FROM 1 BY 1
+                       UNTIL VALID-CODE-TABLE-INDEX > VALID-CODE-COUNT
+                   IF INPUT-REF-CODE =
+                           VALID-CODE-ENTRY(VALID-CODE-TABLE-INDEX)
+                       MOVE 'Y' TO CODE-FOUND-SWITCH
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       300-WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-TIMESTAMP FROM TIME
+           MOVE LINE-COUNT TO AUDIT-RECORD-NUM
+           MOVE INPUT-DATA(1:20)  TO AUDIT-BEFORE-SNIPPET
+           MOVE OUTPUT-DATA(1:20) TO AUDIT-AFTER-SNIPPET
+           WRITE AUDIT-RECORD.
+
+       800-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       9900-ABEND-ROUTINE.
+           DISPLAY 'FILE-IO-TEST ABEND - FILE STATUS '
+               ABEND-FILE-STATUS ' ON ' ABEND-FILE-NAME
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
-           
-           DISPLAY 'PROCESSED ' LINE-COUNT ' LINES'
-           
-           GOBACK. 
\ No newline at end of file
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-FILE
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
