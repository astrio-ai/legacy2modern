@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BATCH-DRIVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  STEP-CONDITION-CODE         PIC 9(3).
+       01  MAX-ACCEPTABLE-CODE         PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           DISPLAY 'BATCH-DRIVER STARTING'
+
+           CALL 'FILE-IO-TEST'
+           MOVE RETURN-CODE TO STEP-CONDITION-CODE
+           DISPLAY 'FILE-IO-TEST RETURNED ' STEP-CONDITION-CODE
+           IF STEP-CONDITION-CODE > MAX-ACCEPTABLE-CODE
+               DISPLAY 'FILE-IO-TEST FAILED - HALTING JOB STREAM'
+               MOVE STEP-CONDITION-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           CALL 'IF-TEST'
+           MOVE RETURN-CODE TO STEP-CONDITION-CODE
+           DISPLAY 'IF-TEST RETURNED ' STEP-CONDITION-CODE
+           IF STEP-CONDITION-CODE > MAX-ACCEPTABLE-CODE
+               DISPLAY 'IF-TEST FAILED - HALTING JOB STREAM'
+               MOVE STEP-CONDITION-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           CALL 'PERFORM-TEST'
+           MOVE RETURN-CODE TO STEP-CONDITION-CODE
+           DISPLAY 'PERFORM-TEST RETURNED ' STEP-CONDITION-CODE
+           IF STEP-CONDITION-CODE > MAX-ACCEPTABLE-CODE
+               DISPLAY 'PERFORM-TEST FAILED - HALTING JOB STREAM'
+               MOVE STEP-CONDITION-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           DISPLAY 'BATCH-DRIVER COMPLETED NORMALLY'
+           MOVE 0 TO RETURN-CODE
+
+           GOBACK.
