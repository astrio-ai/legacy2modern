@@ -1,30 +1,109 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.
            IF-TEST.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'OUTPUT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OUTPUT-KEY.
+           SELECT EXTRACT-FILE ASSIGN TO 'TRANXTR.TXT'.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY TRANXREC.
+
+       FD  EXTRACT-FILE.
+           COPY EXTRACTREC.
+
        WORKING-STORAGE SECTION.
        01  TEST-VAR                    PIC X(10).
        01  RESULT-VAR                  PIC X(10).
        01  CHOICE                      PIC 9(1).
-       
+       01  TRANS-EOF-FLAG              PIC X VALUE 'N'.
+       01  TRANS-COUNT                 PIC 9(07) VALUE 0.
+       01  LAST-PROCESSED-KEY          PIC 9(07) VALUE 0.
+
        PROCEDURE DIVISION.
        100-MAIN.
            MOVE 'HELLO' TO TEST-VAR
-           MOVE 1 TO CHOICE
-           
-           IF CHOICE = 1 THEN
-               MOVE 'ONE' TO RESULT-VAR
-               DISPLAY 'CHOICE IS ONE'
-           ELSE
-               MOVE 'OTHER' TO RESULT-VAR
-               DISPLAY 'CHOICE IS OTHER'
+
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT EXTRACT-FILE
+
+           PERFORM UNTIL TRANS-EOF-FLAG = 'Y'
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO TRANS-EOF-FLAG
+               END-READ
+
+               IF TRANS-EOF-FLAG NOT = 'Y'
+                   ADD 1 TO TRANS-COUNT
+                   MOVE OUTPUT-KEY TO LAST-PROCESSED-KEY
+                   MOVE OUTPUT-CHOICE-CODE TO CHOICE
+                   PERFORM 200-CLASSIFY
+                   PERFORM 250-WRITE-EXTRACT-RECORD
+               END-IF
+           END-PERFORM
+
+           IF TRANS-COUNT > 0
+               PERFORM 210-VERIFY-LAST-KEY
            END-IF
-           
+
+           CLOSE TRANSACTION-FILE
+           CLOSE EXTRACT-FILE
+
            IF TEST-VAR = 'HELLO' THEN
                DISPLAY 'TEST-VAR IS HELLO'
            ELSE
                DISPLAY 'TEST-VAR IS NOT HELLO'
            END-IF
-           
-           GOBACK. 
\ No newline at end of file
+
+           MOVE 0 TO RETURN-CODE
+
+           GOBACK.
+
+       200-CLASSIFY.
+           EVALUATE CHOICE
+               WHEN 0
+                   MOVE 'ZERO' TO RESULT-VAR
+               WHEN 1
+                   MOVE 'ONE' TO RESULT-VAR
+               WHEN 2
+                   MOVE 'TWO' TO RESULT-VAR
+               WHEN 3
+                   MOVE 'THREE' TO RESULT-VAR
+               WHEN 4
+                   MOVE 'FOUR' TO RESULT-VAR
+               WHEN 5
+                   MOVE 'FIVE' TO RESULT-VAR
+               WHEN 6
+                   MOVE 'SIX' TO RESULT-VAR
+               WHEN 7
+                   MOVE 'SEVEN' TO RESULT-VAR
+               WHEN 8
+                   MOVE 'EIGHT' TO RESULT-VAR
+               WHEN 9
+                   MOVE 'NINE' TO RESULT-VAR
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO RESULT-VAR
+           END-EVALUATE
+
+           DISPLAY 'CHOICE IS ' RESULT-VAR.
+
+       250-WRITE-EXTRACT-RECORD.
+           MOVE OUTPUT-KEY TO EXT-KEY
+           MOVE RESULT-VAR TO EXT-RESULT-CODE
+           WRITE EXTRACT-RECORD.
+
+       210-VERIFY-LAST-KEY.
+           MOVE LAST-PROCESSED-KEY TO OUTPUT-KEY
+           READ TRANSACTION-FILE KEY IS OUTPUT-KEY
+               INVALID KEY
+                   DISPLAY 'WARNING - LAST RECORD NOT FOUND BY KEY '
+                       OUTPUT-KEY
+               NOT INVALID KEY
+                   DISPLAY 'LAST RECORD VERIFIED BY KEY ' OUTPUT-KEY
+           END-READ.
