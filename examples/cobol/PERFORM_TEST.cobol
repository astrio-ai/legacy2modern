@@ -1,30 +1,102 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.
            PERFORM-TEST.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO 'DAYCTL.TXT'
+               FILE STATUS IS CONTROL-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO 'TRANXTR.TXT'
+               FILE STATUS IS EXTRACT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-BATCH-VOLUME        PIC 9(07).
+           05  CTL-THRESHOLD-COUNT     PIC 9(03).
+           05  CTL-WARNING-LEVEL       PIC 9(03).
+           05  CTL-CRITICAL-LEVEL      PIC 9(03).
+
+       FD  EXTRACT-FILE.
+           COPY EXTRACTREC.
+
        WORKING-STORAGE SECTION.
-       01  COUNTER                     PIC 9(3).
+       01  COUNTER                     PIC 9(07).
        01  LOOP-VAR                    PIC X(10).
        01  MORE-DATA                   PIC X(3) VALUE 'YES'.
-       
+       01  CONTROL-STATUS              PIC X(02) VALUE '00'.
+       01  BATCH-VOLUME                PIC 9(07) VALUE 3.
+       01  THRESHOLD-COUNT             PIC 9(03) VALUE 5.
+       01  WARNING-LEVEL               PIC 9(03) VALUE 2.
+       01  CRITICAL-LEVEL              PIC 9(03) VALUE 3.
+       01  EXTRACT-STATUS              PIC X(02) VALUE '00'.
+       01  EXTRACT-EOF-FLAG            PIC X VALUE 'N'.
+       01  EXTRACT-RECORD-COUNT        PIC 9(07) VALUE 0.
+
        PROCEDURE DIVISION.
        100-MAIN.
+           PERFORM 050-READ-CONTROL-RECORD
+           PERFORM 060-COUNT-UPSTREAM-EXTRACT
+
            MOVE 0 TO COUNTER
            MOVE 'LOOP' TO LOOP-VAR
-           
+
            PERFORM UNTIL MORE-DATA = 'NO'
                DISPLAY 'COUNTER IS ' COUNTER
                ADD 1 TO COUNTER
-               IF COUNTER > 5 THEN
+               IF COUNTER > THRESHOLD-COUNT THEN
                    MOVE 'NO' TO MORE-DATA
                END-IF
            END-PERFORM
-           
-           PERFORM A000-COUNT 3 TIMES
-           
+
+           MOVE 0 TO COUNTER
+           PERFORM A000-COUNT BATCH-VOLUME TIMES
+
+           MOVE 0 TO RETURN-CODE
+
            GOBACK.
-       
+
+       050-READ-CONTROL-RECORD.
+           OPEN INPUT CONTROL-FILE
+           IF CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-BATCH-VOLUME TO BATCH-VOLUME
+                       MOVE CTL-THRESHOLD-COUNT TO THRESHOLD-COUNT
+                       MOVE CTL-WARNING-LEVEL TO WARNING-LEVEL
+                       MOVE CTL-CRITICAL-LEVEL TO CRITICAL-LEVEL
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       060-COUNT-UPSTREAM-EXTRACT.
+           MOVE 0 TO EXTRACT-RECORD-COUNT
+           OPEN INPUT EXTRACT-FILE
+           IF EXTRACT-STATUS = '00'
+               PERFORM UNTIL EXTRACT-EOF-FLAG = 'Y'
+                   READ EXTRACT-FILE
+                       AT END
+                           MOVE 'Y' TO EXTRACT-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO EXTRACT-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE EXTRACT-FILE
+               IF EXTRACT-RECORD-COUNT > 0
+                   MOVE EXTRACT-RECORD-COUNT TO BATCH-VOLUME
+               END-IF
+           END-IF.
+
        A000-COUNT.
-           DISPLAY 'COUNTING...'
-           ADD 1 TO COUNTER. 
\ No newline at end of file
+           ADD 1 TO COUNTER
+           IF COUNTER >= CRITICAL-LEVEL
+               DISPLAY 'CRITICAL - COUNTER REACHED ' COUNTER
+           ELSE
+               IF COUNTER >= WARNING-LEVEL
+                   DISPLAY 'WARNING - COUNTER REACHED ' COUNTER
+               ELSE
+                   DISPLAY 'COUNTING... ' COUNTER
+               END-IF
+           END-IF.
